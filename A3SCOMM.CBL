@@ -19,6 +19,49 @@
            SELECT OUTPUT-FILE
                ASSIGN TO OUTFILE
                ORGANIZATION IS SEQUENTIAL.
+      *
+      * rejected-record exception report
+           SELECT REJECT-FILE
+               ASSIGN TO REJFILE
+               ORGANIZATION IS SEQUENTIAL.
+      *
+      * plain-numeric extract for the payroll system
+           SELECT CSV-FILE
+               ASSIGN TO CSVFILE
+               ORGANIZATION IS SEQUENTIAL.
+      *
+      * threshold/rate/page-size control record, read once at startup
+           SELECT PARM-FILE
+               ASSIGN TO PARMFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+      *
+      * mid-run restart point
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+      *
+      * year-to-date commission carried forward by salesperson number
+           SELECT YTD-FILE
+               ASSIGN TO YTDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-NOM
+               FILE STATUS IS WS-YTD-STATUS.
+      *
+      * salesperson master, keyed by employee/salesperson number
+           SELECT MASTER-FILE
+               ASSIGN TO MASTFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MAST-NOM
+               FILE STATUS IS WS-MAST-STATUS.
+      *
+      * audit trail of commission payouts capped at MIN-COMM/MAX-COMM
+           SELECT AUDIT-FILE
+               ASSIGN TO AUDTFILE
+               ORGANIZATION IS SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -26,7 +69,7 @@
        FD INPUT-FILE
            RECORDING MODE IS F
            DATA RECORD IS INPUT-LINE
-           RECORD CONTAINS 32 CHARACTERS.
+           RECORD CONTAINS 35 CHARACTERS.
       *
        01 INPUT-LINE.
           05 NOM                        PIC 9(3).
@@ -35,14 +78,98 @@
           05 MIN-COMM                   PIC 9(6).
           05 MAX-COMM                   PIC 9(6).
           05 COMM                       PIC 9(2)V9.
+          05 REGION-CODE                PIC X(3).
 
         FD OUTPUT-FILE
             RECORDING MODE IS F
             DATA RECORD IS OUTPUT-LINE
-            RECORD CONTAINS 150 CHARACTERS.
+            RECORD CONTAINS 166 CHARACTERS.
+
+       01 OUTPUT-LINE                   PIC X(166).
+      *
+       FD REJECT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS REJECT-LINE
+           RECORD CONTAINS 90 CHARACTERS.
+
+       01 REJECT-LINE                   PIC X(90).
+      *
+       FD CSV-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS CSV-LINE
+           RECORD CONTAINS 40 CHARACTERS.
 
-       01 OUTPUT-LINE                   PIC X(150).
+       01 CSV-LINE                      PIC X(40).
+      *
+       FD PARM-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS PARM-RECORD
+           RECORD CONTAINS 15 CHARACTERS.
+
+       01 PARM-RECORD.
+          05 PARM-MAX-SALES-THRESHOLD   PIC 9(6).
+          05 PARM-BONUS-RATE            PIC 9(5)V99.
+          05 PARM-LINES-PER-PAGE        PIC 99.
+      *
+       FD CHECKPOINT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS CHECKPOINT-RECORD
+           RECORD CONTAINS 387 CHARACTERS.
+
+       01 CHECKPOINT-RECORD.
+          05 CKPT-RECORD-COUNT          PIC 9(6).
+          05 CKPT-TOTAL-EARNED          PIC 9(9)V99.
+          05 CKPT-TOTAL-PAID            PIC 9(9)V99.
+          05 CKPT-TOTAL-BONUS           PIC 9(3).
+          05 CKPT-TOTAL-NO-BONUS        PIC 9(3).
+          05 CKPT-TOTAL-SALESPERSONS    PIC 9(3).
+          05 CKPT-BONUS-MORE-MAX        PIC 9(3).
+          05 CKPT-BONUS-LESS-MAX        PIC 9(3).
+          05 CKPT-TOTAL-CAL-EQUAL       PIC 9(3).
+          05 CKPT-DETAIL-LINES-WRITTEN  PIC 9(6).
+          05 CKPT-REJECT-COUNT          PIC 9(6).
+          05 CKPT-REGION-OVERFLOW       PIC 9(3).
+          05 CKPT-YTD-EARNED            PIC 9(9)V99.
+          05 CKPT-YTD-PAID              PIC 9(9)V99.
+          05 CKPT-PAGE-COUNT            PIC 99.
+          05 CKPT-REGION-BLOCK.
+             10 CKPT-REGION-COUNT       PIC 9(2).
+             10 CKPT-REGION-ENTRY OCCURS 10 TIMES.
+                15 CKPT-REGION-CODE     PIC X(3).
+                15 CKPT-REGION-EARNED   PIC 9(9)V99.
+                15 CKPT-REGION-PAID     PIC 9(9)V99.
+                15 CKPT-REGION-CNT      PIC 9(5).
+      *
+       FD YTD-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS YTD-RECORD
+           RECORD CONTAINS 27 CHARACTERS.
+
+       01 YTD-RECORD.
+          05 YTD-NOM                    PIC 9(3).
+          05 YTD-NAME                   PIC X(8).
+          05 YTD-EARNED                 PIC 9(6)V99.
+          05 YTD-PAID                   PIC 9(6)V99.
+      *
+       FD MASTER-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS MASTER-RECORD
+           RECORD CONTAINS 40 CHARACTERS.
+
+       01 MASTER-RECORD.
+          05 MAST-NOM                   PIC 9(3).
+          05 MAST-NAME                  PIC X(20).
+          05 MAST-REGION                PIC X(3).
+          05 MAST-HIRE-DATE             PIC 9(8).
+          05 FILLER                     PIC X(6) VALUE SPACES.
+      *
+       FD AUDIT-FILE
+           RECORDING MODE IS F
+           DATA RECORD IS AUDIT-LINE
+           RECORD CONTAINS 40 CHARACTERS.
 
+       01 AUDIT-LINE                    PIC X(40).
+      *
          WORKING-STORAGE SECTION.
        01 WS-HEADER-LINE.
           05 FILLER                     PIC X(30) VALUE SPACES.
@@ -65,15 +192,21 @@
           05 FILLER                     PIC X(10) VALUE "PAID".
           05 FILLER                     PIC X(18) VALUE
                 "BONUS/ NO BONUS".
+          05 FILLER                     PIC X(5) VALUE "RGN".
+          05 FILLER                     PIC X(15) VALUE "NAME CHECK".
+          05 FILLER                     PIC X(20) VALUE "NAME ON FILE".
           05 FILLER                     PIC X(1) VALUE SPACES.
        01 WS-TITLE-LINE.
           05 FILLER                     PIC X(55) VALUE SPACES.
           05 FILLER                     PIC X(40) VALUE
-                "SALES COMMISION REPORT".
+                "SALES COMMISION REPORT".
           05 FILLER                     PIC X(55) VALUE SPACES.
        01 WS-FLAGS.
           05 WS-EOF-FLAG                PIC X VALUE "n".
           05 WS-OTHER-FLAG              PIC X VALUE "x".
+          05 WS-VALID-FLAG              PIC X VALUE "Y".
+          05 WS-MASTER-AVAILABLE        PIC X VALUE "N".
+          05 WS-CAP-APPLIED             PIC X VALUE "N".
 
        01 WS-DEATIL-LINE.
           05 WS-NUMBER                  PIC 9(3).
@@ -94,6 +227,12 @@
           05 FILLER                     PIC X(5) VALUE SPACES.
           05 WS-BONUS                   PIC X(20).
           05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-REGION                  PIC X(3).
+          05 FILLER                     PIC X(2) VALUE SPACES.
+          05 WS-NAME-CHECK              PIC X(15).
+          05 FILLER                     PIC X(2) VALUE SPACES.
+          05 WS-MAST-NAME-DISPLAY       PIC X(20).
+          05 FILLER                     PIC X(5) VALUE SPACES.
       *     Grand totals
        01 WS-GRAND-TOTALS.
           05 WS-TOTAL-TITLE             PIC X(60)
@@ -102,6 +241,30 @@
           05 WS-EARNED-TOTAL-VALUE      PIC $ZZZ,ZZ9.99.
           05 FILLER                     PIC X(5) VALUE SPACES.
           05 WS-PAID-TOTAL-VALUE        PIC $ZZZ,ZZ9.99.
+      *     year-to-date totals, carried forward across runs
+       01 WS-YTD-GRAND-TOTALS.
+          05 WS-YTD-TOTAL-TITLE         PIC X(60)
+                VALUE "Year-to-date totals".
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-YTD-EARNED-TOTAL-VALUE  PIC $ZZZ,ZZ9.99.
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-YTD-PAID-TOTAL-VALUE    PIC $ZZZ,ZZ9.99.
+      *     region control-break subtotal line
+       01 WS-REGION-TOTALS-LINE.
+          05 WS-REGION-TOTAL-TITLE      PIC X(20).
+          05 FILLER                     PIC X(40) VALUE SPACES.
+          05 WS-REGION-EARNED-VALUE     PIC $ZZZ,ZZ9.99.
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-REGION-PAID-VALUE       PIC $ZZZ,ZZ9.99.
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-REGION-COUNT-VALUE      PIC ZZ9.
+
+      *     diagnostic when a distinct region overflows the table
+       01 WS-REGION-OVERFLOW-DETAIL.
+          05 WS-REGION-OVERFLOW-TEXT    PIC X(60)
+                VALUE "REGIONS DROPPED - REGION TABLE FULL".
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-REGION-OVERFLOW-VALUE   PIC ZZ9.
       *     init the detail paragraph
        01 WS-BONUS-MORE-DETAIL.
           05 WS-BONUS-MORE-MAX          PIC X(60)
@@ -146,17 +309,40 @@
           05 FILLER                     PIC X(5) VALUE SPACES.
           05 WS-TOTAL-PERCENT-VALUE     PIC ZZ9V99.
        01 WS-BONUS-PERCENT-DETAIL.
-          05 WS-BONUS-PERCENT-TEXT      PIC X(60)
-                VALUE "PERCENT WITH BONUS     >300,000".
+          05 WS-BONUS-PERCENT-TEXT      PIC X(60).
           05 FILLER                     PIC X(5) VALUE SPACES.
           05 WS-BONUS-PERCENT-VALUE     PIC ZZ9V99.
 
        01 WS-NO-BONUS-PERCENT-DETAIL.
-          05 WS-NO-BONUS-PERCENT-TEXT   PIC X(60)
-                VALUE "PERCENT WITHOUT BONUS <=300,000".
+          05 WS-NO-BONUS-PERCENT-TEXT   PIC X(60).
           05 FILLER                     PIC X(5) VALUE SPACES.
           05 WS-NO-BONUS-PERCENT-VALUE  PIC ZZ9V99.
 
+      *     control-total reconciliation, INFILE reads vs OUTFILE detail
+       01 WS-RECONCILE-INPUT-DETAIL.
+          05 WS-RECONCILE-INPUT-TEXT    PIC X(60)
+                VALUE "INFILE RECORDS READ THIS RUN".
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-RECONCILE-INPUT-VALUE   PIC ZZZ,ZZ9.
+
+       01 WS-RECONCILE-DETAIL-DETAIL.
+          05 WS-RECONCILE-DETAIL-TEXT   PIC X(60)
+                VALUE "OUTFILE DETAIL LINES WRITTEN".
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-RECONCILE-DETAIL-VALUE  PIC ZZZ,ZZ9.
+
+       01 WS-RECONCILE-REJECT-DETAIL.
+          05 WS-RECONCILE-REJECT-TEXT   PIC X(60)
+                VALUE "RECORDS REJECTED".
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-RECONCILE-REJECT-VALUE  PIC ZZZ,ZZ9.
+
+       01 WS-RECONCILE-STATUS-DETAIL.
+          05 WS-RECONCILE-STATUS-TEXT   PIC X(60)
+                VALUE "CONTROL TOTALS".
+          05 FILLER                     PIC X(5) VALUE SPACES.
+          05 WS-RECONCILE-STATUS-VALUE  PIC X(15).
+
 
        01 WS-TOTAL-BONUS                PIC 9(3) VALUE 0.
        01 WS-TOTAL-NO-BONUS             PIC 9(3) VALUE 0.
@@ -168,6 +354,8 @@
        01 WS--CAL-NO-BONUS-PERCENT-VALUE
                                         PIC 999V99 VALUE 0.00.
        01 WS-TOTAL-EARNED               PIC 9(9)V99 VALUE 0.00.
+       01 WS-YTD-TOTAL-EARNED           PIC 9(9)V99 VALUE 0.00.
+       01 WS-YTD-TOTAL-PAID             PIC 9(9)V99 VALUE 0.00.
 
        77 WS-HUNDRED                    PIC 999V99 VALUE 100.00.
 
@@ -180,25 +368,100 @@
        01 WS-CALCULATION-EARNED         PIC 9(6)V9(2).
        01 WS-CALCULATION-PAID           PIC 9(6)V9(2).
        01 WS-CALCULATION-BONUS          PIC 9(2)V9(2).
+       01 WS-CALCULATION-TIER-BONUS     PIC 9(7)V99.
+       01 WS-TIER-BAND-UPPER            PIC 9(7).
+       01 WS-TIER-BAND-SALES            PIC 9(7).
        01 WS-REMARK                     PIC X(20).
 
        77 MAX-SALES-THRESHOLD           PIC 9(6) VALUE 300000.
+       77 WS-THRESHOLD-DISPLAY          PIC ZZZ,ZZ9.
        77 BONUS-RATE                    PIC 9(5)V99 VALUE 15.25.
        77 WS-LINES-PER-PAGE             PIC 99 VALUE 5.
        77 WS-PAGE-COUNT                 PIC 99 VALUE 0.
        77 WS-LINE-COUNT                 PIC 99 VALUE 0.
+       77 WS-TIER2-THRESHOLD            PIC 9(6) VALUE 500000.
+       77 WS-TIER2-RATE                 PIC 9(5)V99 VALUE 20.00.
+       77 WS-HIGH-SALES-VALUE           PIC 9(7) VALUE 9999999.
+
+      *     second commission tier - threshold/rate pairs
+       01 WS-TIER-TABLE.
+          05 WS-TIER-COUNT              PIC 9 VALUE 2.
+          05 WS-TIER-ENTRY OCCURS 2 TIMES INDEXED BY WS-TIER-IDX.
+             10 WS-TIER-THRESHOLD       PIC 9(6).
+             10 WS-TIER-RATE            PIC 9(5)V99.
+
+      *     region control-break accumulators
+       01 WS-REGION-TOTALS-TABLE.
+          05 WS-REGION-COUNT            PIC 9(2) VALUE 0.
+          05 WS-REGION-ENTRY OCCURS 10 TIMES INDEXED BY WS-REGION-IDX.
+             10 WS-REGION-CODE-TBL      PIC X(3).
+             10 WS-REGION-EARNED-TBL    PIC 9(9)V99.
+             10 WS-REGION-PAID-TBL      PIC 9(9)V99.
+             10 WS-REGION-COUNT-TBL     PIC 9(5).
+
+       77 WS-REGION-OVERFLOW-COUNT      PIC 9(3) VALUE 0.
+
+      *     rejected-record exception report line
+       01 WS-REJECT-LINE.
+          05 WS-REJECT-RECNO            PIC 9(6).
+          05 FILLER                     PIC X(2) VALUE SPACES.
+          05 WS-REJECT-REASON           PIC X(40).
+          05 FILLER                     PIC X(2) VALUE SPACES.
+          05 WS-REJECT-IMAGE            PIC X(35).
+          05 FILLER                     PIC X(5) VALUE SPACES.
 
-
-        PROCEDURE DIVISION.
+      *     payroll extract, plain numeric values, comma-delimited
+       01 WS-CSV-LINE.
+          05 WS-CSV-NUMBER              PIC 9(3).
+          05 FILLER                     PIC X VALUE ",".
+          05 WS-CSV-EARNED              PIC 9(6)V99.
+          05 FILLER                     PIC X VALUE ",".
+          05 WS-CSV-PAID                PIC 9(6)V99.
+          05 FILLER                     PIC X VALUE ",".
+          05 FILLER                     PIC X(18) VALUE SPACES.
+
+      *     audit record for any payout capped at MIN-COMM/MAX-COMM
+       01 WS-AUDIT-LINE.
+          05 WS-AUDIT-NOM               PIC 9(3).
+          05 FILLER                     PIC X VALUE ",".
+          05 WS-AUDIT-EARNED            PIC 9(6)V99.
+          05 FILLER                     PIC X VALUE ",".
+          05 WS-AUDIT-PAID              PIC 9(6)V99.
+          05 FILLER                     PIC X VALUE ",".
+          05 WS-AUDIT-BOUND              PIC X(3).
+          05 FILLER                     PIC X(15) VALUE SPACES.
+
+       77 WS-INPUT-RECORD-COUNT         PIC 9(6) VALUE 0.
+       77 WS-DETAIL-LINES-WRITTEN       PIC 9(6) VALUE 0.
+       77 WS-REJECT-COUNT               PIC 9(6) VALUE 0.
+
+       77 WS-YTD-STATUS                 PIC XX VALUE SPACES.
+       77 WS-PARM-STATUS                PIC XX VALUE SPACES.
+       77 WS-CKPT-STATUS                PIC XX VALUE SPACES.
+       77 WS-MAST-STATUS                PIC XX VALUE SPACES.
+
+      *     checkpoint/restart controls
+       77 WS-CKPT-INTERVAL              PIC 9(4) VALUE 100.
+       77 WS-RECORDS-SINCE-CKPT         PIC 9(4) VALUE 0.
+       77 WS-CKPT-SKIP-COUNT            PIC 9(6) VALUE 0.
+       77 WS-SKIP-INDEX                 PIC 9(6) VALUE 0.
+
+
+       PROCEDURE DIVISION.
        000-MAIN.
-           OPEN INPUT INPUT-FILE
-                OUTPUT OUTPUT-FILE.
-
-           WRITE OUTPUT-LINE FROM WS-HEADER-LINE
-              AFTER ADVANCING 1 LINE.
-           WRITE OUTPUT-LINE FROM WS-EMPTY-LINE
-              AFTER ADVANCING 1 LINE.
+           PERFORM 005-READ-PARAMETERS.
+           PERFORM 006-READ-CHECKPOINT.
+           PERFORM 008-OPEN-DATA-FILES.
+           PERFORM 010-INITIALIZE-TIER-TABLE.
+
+           IF WS-CKPT-SKIP-COUNT = 0
+              WRITE OUTPUT-LINE FROM WS-HEADER-LINE
+                 AFTER ADVANCING 1 LINE
+              WRITE OUTPUT-LINE FROM WS-EMPTY-LINE
+                 AFTER ADVANCING 1 LINE
+           END-IF.
 
+           PERFORM 014-SKIP-PROCESSED-RECORDS.
 
            READ INPUT-FILE
            AT END
@@ -206,12 +469,104 @@
 
 
            PERFORM 100-PROCESS-FILE UNTIL WS-EOF-FLAG = "y".
+           PERFORM 148-PRINT-REGION-TOTALS.
            PERFORM 150-PRINT-PAGE-TOTALS.
+           PERFORM 180-PRINT-RECONCILIATION.
+           PERFORM 190-RESET-CHECKPOINT.
            PERFORM 200-WRITES.
 
-           CLOSE INPUT-FILE OUTPUT-FILE.
+           CLOSE INPUT-FILE OUTPUT-FILE REJECT-FILE CSV-FILE
+                 AUDIT-FILE YTD-FILE.
+           IF WS-MASTER-AVAILABLE = "Y"
+              CLOSE MASTER-FILE
+           END-IF.
            GOBACK.
 
+       005-READ-PARAMETERS.
+           OPEN INPUT PARM-FILE.
+           IF WS-PARM-STATUS = "00"
+              READ PARM-FILE
+              IF WS-PARM-STATUS = "00"
+                 MOVE PARM-MAX-SALES-THRESHOLD TO MAX-SALES-THRESHOLD
+                 MOVE PARM-BONUS-RATE TO BONUS-RATE
+                 MOVE PARM-LINES-PER-PAGE TO WS-LINES-PER-PAGE
+              END-IF
+              CLOSE PARM-FILE
+           END-IF.
+
+       006-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+              READ CHECKPOINT-FILE
+              IF WS-CKPT-STATUS = "00" AND CKPT-RECORD-COUNT > 0
+                 MOVE CKPT-RECORD-COUNT TO WS-CKPT-SKIP-COUNT
+                 MOVE CKPT-RECORD-COUNT TO WS-INPUT-RECORD-COUNT
+                 MOVE CKPT-TOTAL-EARNED TO WS-TOTAL-EARNED
+                 MOVE CKPT-TOTAL-PAID TO WS-TOTAL-PAID
+                 MOVE CKPT-TOTAL-BONUS TO WS-TOTAL-BONUS-VALUE
+                 MOVE CKPT-TOTAL-NO-BONUS TO WS-TOTAL-NO-BONUS-VALUE
+                 MOVE CKPT-TOTAL-SALESPERSONS
+                    TO WS-TOTAL-SALESPERSONS-VALUE
+                 MOVE CKPT-BONUS-MORE-MAX TO WS-BONUS-MORE-MAX-VALUE
+                 MOVE CKPT-BONUS-LESS-MAX TO WS-BONUS-LESS-MAX-VALUE
+                 MOVE CKPT-TOTAL-CAL-EQUAL TO WS-TOTAL-CAL-EQUAL-EARNED
+                 MOVE CKPT-DETAIL-LINES-WRITTEN
+                    TO WS-DETAIL-LINES-WRITTEN
+                 MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                 MOVE CKPT-REGION-OVERFLOW TO WS-REGION-OVERFLOW-COUNT
+                 MOVE CKPT-YTD-EARNED TO WS-YTD-TOTAL-EARNED
+                 MOVE CKPT-YTD-PAID TO WS-YTD-TOTAL-PAID
+                 MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+                 MOVE CKPT-REGION-BLOCK TO WS-REGION-TOTALS-TABLE
+              END-IF
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       008-OPEN-DATA-FILES.
+           OPEN INPUT INPUT-FILE.
+           IF WS-CKPT-SKIP-COUNT > 0
+              OPEN EXTEND OUTPUT-FILE
+              OPEN EXTEND REJECT-FILE
+              OPEN EXTEND CSV-FILE
+              OPEN EXTEND AUDIT-FILE
+           ELSE
+              OPEN OUTPUT OUTPUT-FILE
+              OPEN OUTPUT REJECT-FILE
+              OPEN OUTPUT CSV-FILE
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+           OPEN I-O YTD-FILE.
+           IF WS-YTD-STATUS = "35"
+              OPEN OUTPUT YTD-FILE
+              CLOSE YTD-FILE
+              OPEN I-O YTD-FILE
+           END-IF.
+
+           OPEN INPUT MASTER-FILE.
+           IF WS-MAST-STATUS = "00"
+              MOVE "Y" TO WS-MASTER-AVAILABLE
+           ELSE
+              MOVE "N" TO WS-MASTER-AVAILABLE
+           END-IF.
+
+       010-INITIALIZE-TIER-TABLE.
+           MOVE MAX-SALES-THRESHOLD TO WS-TIER-THRESHOLD(1).
+           MOVE BONUS-RATE TO WS-TIER-RATE(1).
+           MOVE WS-TIER2-THRESHOLD TO WS-TIER-THRESHOLD(2).
+           MOVE WS-TIER2-RATE TO WS-TIER-RATE(2).
+
+       014-SKIP-PROCESSED-RECORDS.
+           PERFORM 016-SKIP-ONE-RECORD
+              VARYING WS-SKIP-INDEX FROM 1 BY 1
+              UNTIL WS-SKIP-INDEX > WS-CKPT-SKIP-COUNT
+              OR WS-EOF-FLAG = "y".
+
+       016-SKIP-ONE-RECORD.
+           READ INPUT-FILE
+           AT END
+              MOVE "y" TO WS-EOF-FLAG.
+
        100-PROCESS-FILE.
            PERFORM 110-PRINT-HEADINGS.
            PERFORM 130-PROCESS-LINES
@@ -245,16 +600,86 @@
               MOVE SPACES TO OUTPUT-LINE
               WRITE OUTPUT-LINE
            END-IF.
+
+       120-VALIDATE-LINE.
+           MOVE "Y" TO WS-VALID-FLAG.
+           MOVE SPACES TO WS-REJECT-REASON.
+
+           IF NOM IS NOT NUMERIC
+              MOVE "N" TO WS-VALID-FLAG
+              MOVE "NOM NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE IF NAME = SPACES
+              MOVE "N" TO WS-VALID-FLAG
+              MOVE "BLANK SALESPERSON NAME" TO WS-REJECT-REASON
+           ELSE IF SALES IS NOT NUMERIC
+              MOVE "N" TO WS-VALID-FLAG
+              MOVE "SALES NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE IF COMM IS NOT NUMERIC
+              MOVE "N" TO WS-VALID-FLAG
+              MOVE "COMM NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE IF MIN-COMM IS NOT NUMERIC
+              MOVE "N" TO WS-VALID-FLAG
+              MOVE "MIN-COMM NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE IF MAX-COMM IS NOT NUMERIC
+              MOVE "N" TO WS-VALID-FLAG
+              MOVE "MAX-COMM NOT NUMERIC" TO WS-REJECT-REASON
+           ELSE IF MIN-COMM > MAX-COMM
+              MOVE "N" TO WS-VALID-FLAG
+              MOVE "MIN-COMM GREATER THAN MAX-COMM" TO WS-REJECT-REASON
+           END-IF.
+
+       125-LOOKUP-MASTER-NAME.
+           MOVE SPACES TO WS-NAME-CHECK.
+           MOVE SPACES TO WS-MAST-NAME-DISPLAY.
+           IF WS-MASTER-AVAILABLE = "Y"
+              MOVE WS-NUMBER TO MAST-NOM
+              READ MASTER-FILE
+              IF WS-MAST-STATUS = "00"
+                 MOVE MAST-NAME TO WS-MAST-NAME-DISPLAY
+                 IF MAST-NAME(1:8) = WS-NAME
+                    MOVE "NAME OK" TO WS-NAME-CHECK
+                 ELSE
+                    MOVE "NAME MISMATCH" TO WS-NAME-CHECK
+                 END-IF
+              ELSE
+                 MOVE "NOT ON MASTER" TO WS-NAME-CHECK
+              END-IF
+           ELSE
+              MOVE "MASTER N/A" TO WS-NAME-CHECK
+           END-IF.
+
        130-PROCESS-LINES.
-           MOVE NOM TO WS-NUMBER
-           MOVE NAME TO WS-NAME
-           MOVE SALES TO WS-CALCULATION-SALES
-           MOVE MIN-COMM TO WS-MIN
-           MOVE MAX-COMM TO WS-CALCULATION-MAX
-           MOVE COMM TO WS-CALCULATION-RATE
+           ADD 1 TO WS-INPUT-RECORD-COUNT.
+           MOVE NOM TO WS-NUMBER.
+           MOVE NAME TO WS-NAME.
+           MOVE REGION-CODE TO WS-REGION.
+
+           PERFORM 120-VALIDATE-LINE.
+
+           IF WS-VALID-FLAG NOT = "Y"
+              PERFORM 145-WRITE-REJECT-RECORD
+           ELSE
+              PERFORM 131-CALCULATE-COMMISSION
+           END-IF.
+
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CKPT-INTERVAL
+              PERFORM 140-WRITE-CHECKPOINT
+              MOVE 0 TO WS-RECORDS-SINCE-CKPT
+           END-IF.
 
+           READ INPUT-FILE
+           AT END
+              MOVE "y" TO WS-EOF-FLAG.
+
+       131-CALCULATE-COMMISSION.
+           ADD 1 TO WS-TOTAL-SALESPERSONS-VALUE.
+           MOVE SALES TO WS-CALCULATION-SALES.
+           MOVE MIN-COMM TO WS-MIN.
+           MOVE MIN-COMM TO WS-CALCULATION-MIN.
+           MOVE MAX-COMM TO WS-CALCULATION-MAX.
+           MOVE COMM TO WS-CALCULATION-RATE.
 
-           ADD 1 TO WS-TOTAL-SALESPERSONS-VALUE
 
            DISPLAY "NOM=" WS-NUMBER.
            DISPLAY "Name=" WS-NAME.
@@ -267,35 +692,35 @@
 
            IF WS-CALCULATION-SALES <= MAX-SALES-THRESHOLD
               ADD 1 TO WS-BONUS-MORE-MAX-VALUE
-              COMPUTE WS-CALCULATION-EARNED
-                 =(WS-CALCULATION-SALES
-                 * WS-CALCULATION-RATE) / 100
-
            ELSE
               ADD 1 TO WS-BONUS-LESS-MAX-VALUE
-              COMPUTE WS-CALCULATION-EARNED
-                 =((WS-CALCULATION-SALES * WS-CALCULATION-RATE)
-                 / 100) +
-                 ((WS-CALCULATION-SALES - MAX-SALES-THRESHOLD)
-                 *(BONUS-RATE) / 100)
            END-IF.
 
+           PERFORM 132-COMPUTE-TIERED-EARNED.
+
+           MOVE "N" TO WS-CAP-APPLIED.
+
            IF WS-CALCULATION-SALES > MAX-SALES-THRESHOLD
               IF WS-CALCULATION-EARNED > WS-CALCULATION-MAX
                  COMPUTE WS-CALCULATION-PAID = WS-CALCULATION-MAX
+                 MOVE "Y" TO WS-CAP-APPLIED
+                 MOVE "MAX" TO WS-AUDIT-BOUND
               ELSE
                  COMPUTE WS-CALCULATION-PAID = WS-CALCULATION-EARNED
               END-IF
            ELSE
               IF WS-CALCULATION-EARNED < WS-CALCULATION-MIN
                  COMPUTE WS-CALCULATION-PAID = WS-CALCULATION-MIN
+                 MOVE "Y" TO WS-CAP-APPLIED
+                 MOVE "MIN" TO WS-AUDIT-BOUND
               ELSE
                  COMPUTE WS-CALCULATION-PAID = WS-CALCULATION-EARNED
               END-IF
            END-IF.
 
-           COMPUTE WS-CALCULATION-PAID =
-              FUNCTION MIN(WS-CALCULATION-EARNED, MAX-COMM).
+           IF WS-CAP-APPLIED = "Y"
+              PERFORM 137-WRITE-AUDIT-RECORD
+           END-IF.
 
            IF WS-CALCULATION-PAID = WS-CALCULATION-EARNED
               ADD 1 TO WS-TOTAL-CAL-EQUAL-EARNED
@@ -346,19 +771,218 @@
            MOVE WS-REMARK TO WS-BONUS.
 
 
+           PERFORM 125-LOOKUP-MASTER-NAME.
+           PERFORM 135-UPDATE-YTD-FILE.
+           PERFORM 138-ACCUMULATE-REGION-TOTALS.
+
            WRITE OUTPUT-LINE FROM WS-DEATIL-LINE AFTER
               ADVANCING 2 LINES.
            WRITE OUTPUT-LINE FROM WS-EMPTY-LINE AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-DETAIL-LINES-WRITTEN.
 
+           PERFORM 136-WRITE-CSV-RECORD.
+
+       132-COMPUTE-TIERED-EARNED.
+           COMPUTE WS-CALCULATION-EARNED =
+              (WS-CALCULATION-SALES * WS-CALCULATION-RATE) / 100.
+
+           MOVE 0 TO WS-CALCULATION-TIER-BONUS.
+           IF WS-CALCULATION-SALES > MAX-SALES-THRESHOLD
+              PERFORM 133-ADD-TIER-BAND
+                 VARYING WS-TIER-IDX FROM 1 BY 1
+                 UNTIL WS-TIER-IDX > WS-TIER-COUNT
+              ADD WS-CALCULATION-TIER-BONUS TO WS-CALCULATION-EARNED
+           END-IF.
+
+       133-ADD-TIER-BAND.
+           IF WS-TIER-IDX < WS-TIER-COUNT
+              MOVE WS-TIER-THRESHOLD(WS-TIER-IDX + 1)
+                 TO WS-TIER-BAND-UPPER
+           ELSE
+              MOVE WS-HIGH-SALES-VALUE TO WS-TIER-BAND-UPPER
+           END-IF.
+
+           IF WS-CALCULATION-SALES > WS-TIER-THRESHOLD(WS-TIER-IDX)
+              COMPUTE WS-TIER-BAND-SALES =
+                 FUNCTION MIN(WS-CALCULATION-SALES, WS-TIER-BAND-UPPER)
+                 - WS-TIER-THRESHOLD(WS-TIER-IDX)
+              COMPUTE WS-CALCULATION-TIER-BONUS =
+                 WS-CALCULATION-TIER-BONUS +
+                 ((WS-TIER-BAND-SALES * WS-TIER-RATE(WS-TIER-IDX))
+                 / 100)
+           END-IF.
+
+       135-UPDATE-YTD-FILE.
+           MOVE WS-NUMBER TO YTD-NOM.
+           READ YTD-FILE
+           NOT INVALID KEY
+              ADD WS-CALCULATION-EARNED TO YTD-EARNED
+              ADD WS-CALCULATION-PAID TO YTD-PAID
+              MOVE WS-NAME TO YTD-NAME
+              REWRITE YTD-RECORD
+           INVALID KEY
+              MOVE WS-NAME TO YTD-NAME
+              MOVE WS-CALCULATION-EARNED TO YTD-EARNED
+              MOVE WS-CALCULATION-PAID TO YTD-PAID
+              WRITE YTD-RECORD
+           END-READ.
+           ADD YTD-EARNED TO WS-YTD-TOTAL-EARNED.
+           ADD YTD-PAID TO WS-YTD-TOTAL-PAID.
+
+       136-WRITE-CSV-RECORD.
+           MOVE WS-NUMBER TO WS-CSV-NUMBER.
+           MOVE WS-CALCULATION-EARNED TO WS-CSV-EARNED.
+           MOVE WS-CALCULATION-PAID TO WS-CSV-PAID.
+           WRITE CSV-LINE FROM WS-CSV-LINE.
+
+       137-WRITE-AUDIT-RECORD.
+           MOVE WS-NUMBER TO WS-AUDIT-NOM.
+           MOVE WS-CALCULATION-EARNED TO WS-AUDIT-EARNED.
+           MOVE WS-CALCULATION-PAID TO WS-AUDIT-PAID.
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
+
+       138-ACCUMULATE-REGION-TOTALS.
+           SET WS-REGION-IDX TO 1.
+           SEARCH WS-REGION-ENTRY
+              AT END
+                 PERFORM 139-ADD-REGION-ENTRY
+              WHEN WS-REGION-IDX > WS-REGION-COUNT
+                 PERFORM 139-ADD-REGION-ENTRY
+              WHEN WS-REGION-CODE-TBL(WS-REGION-IDX) = REGION-CODE
+                 ADD WS-CALCULATION-EARNED
+                    TO WS-REGION-EARNED-TBL(WS-REGION-IDX)
+                 ADD WS-CALCULATION-PAID
+                    TO WS-REGION-PAID-TBL(WS-REGION-IDX)
+                 ADD 1 TO WS-REGION-COUNT-TBL(WS-REGION-IDX)
+           END-SEARCH.
+
+       139-ADD-REGION-ENTRY.
+           IF WS-REGION-COUNT < 10
+              ADD 1 TO WS-REGION-COUNT
+              SET WS-REGION-IDX TO WS-REGION-COUNT
+              MOVE REGION-CODE TO WS-REGION-CODE-TBL(WS-REGION-IDX)
+              MOVE WS-CALCULATION-EARNED
+                 TO WS-REGION-EARNED-TBL(WS-REGION-IDX)
+              MOVE WS-CALCULATION-PAID
+                 TO WS-REGION-PAID-TBL(WS-REGION-IDX)
+              MOVE 1 TO WS-REGION-COUNT-TBL(WS-REGION-IDX)
+           ELSE
+              ADD 1 TO WS-REGION-OVERFLOW-COUNT
+           END-IF.
+
+       140-WRITE-CHECKPOINT.
+           MOVE WS-INPUT-RECORD-COUNT TO CKPT-RECORD-COUNT.
+           MOVE WS-TOTAL-EARNED TO CKPT-TOTAL-EARNED.
+           MOVE WS-TOTAL-PAID TO CKPT-TOTAL-PAID.
+           MOVE WS-TOTAL-BONUS-VALUE TO CKPT-TOTAL-BONUS.
+           MOVE WS-TOTAL-NO-BONUS-VALUE TO CKPT-TOTAL-NO-BONUS.
+           MOVE WS-TOTAL-SALESPERSONS-VALUE TO CKPT-TOTAL-SALESPERSONS.
+           MOVE WS-BONUS-MORE-MAX-VALUE TO CKPT-BONUS-MORE-MAX.
+           MOVE WS-BONUS-LESS-MAX-VALUE TO CKPT-BONUS-LESS-MAX.
+           MOVE WS-TOTAL-CAL-EQUAL-EARNED TO CKPT-TOTAL-CAL-EQUAL.
+           MOVE WS-DETAIL-LINES-WRITTEN TO CKPT-DETAIL-LINES-WRITTEN.
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT.
+           MOVE WS-REGION-OVERFLOW-COUNT TO CKPT-REGION-OVERFLOW.
+           MOVE WS-YTD-TOTAL-EARNED TO CKPT-YTD-EARNED.
+           MOVE WS-YTD-TOTAL-PAID TO CKPT-YTD-PAID.
+           MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT.
+           MOVE WS-REGION-TOTALS-TABLE TO CKPT-REGION-BLOCK.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       145-WRITE-REJECT-RECORD.
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE WS-INPUT-RECORD-COUNT TO WS-REJECT-RECNO.
+           MOVE INPUT-LINE TO WS-REJECT-IMAGE.
+           WRITE REJECT-LINE FROM WS-REJECT-LINE.
+
+       148-PRINT-REGION-TOTALS.
+           PERFORM 149-PRINT-ONE-REGION-TOTAL
+              VARYING WS-REGION-IDX FROM 1 BY 1
+              UNTIL WS-REGION-IDX > WS-REGION-COUNT.
+
+           IF WS-REGION-OVERFLOW-COUNT > 0
+              MOVE WS-REGION-OVERFLOW-COUNT TO WS-REGION-OVERFLOW-VALUE
+              WRITE OUTPUT-LINE FROM WS-REGION-OVERFLOW-DETAIL
+                 AFTER ADVANCING 2 LINES
+           END-IF.
+
+       149-PRINT-ONE-REGION-TOTAL.
+           MOVE SPACES TO WS-REGION-TOTAL-TITLE.
+           STRING "REGION " DELIMITED BY SIZE
+                  WS-REGION-CODE-TBL(WS-REGION-IDX) DELIMITED BY SIZE
+                  " TOTALS" DELIMITED BY SIZE
+              INTO WS-REGION-TOTAL-TITLE.
+           MOVE WS-REGION-EARNED-TBL(WS-REGION-IDX)
+              TO WS-REGION-EARNED-VALUE.
+           MOVE WS-REGION-PAID-TBL(WS-REGION-IDX)
+              TO WS-REGION-PAID-VALUE.
+           MOVE WS-REGION-COUNT-TBL(WS-REGION-IDX)
+              TO WS-REGION-COUNT-VALUE.
+           WRITE OUTPUT-LINE FROM WS-REGION-TOTALS-LINE
+              AFTER ADVANCING 2 LINES.
 
-           READ INPUT-FILE
-           AT END
-              MOVE "y" TO WS-EOF-FLAG.
        150-PRINT-PAGE-TOTALS.
            WRITE OUTPUT-LINE FROM WS-GRAND-TOTALS
               AFTER ADVANCING 2 LINES.
+           MOVE WS-YTD-TOTAL-EARNED TO WS-YTD-EARNED-TOTAL-VALUE.
+           MOVE WS-YTD-TOTAL-PAID TO WS-YTD-PAID-TOTAL-VALUE.
+           WRITE OUTPUT-LINE FROM WS-YTD-GRAND-TOTALS
+              AFTER ADVANCING 2 LINES.
+       180-PRINT-RECONCILIATION.
+           MOVE WS-INPUT-RECORD-COUNT TO WS-RECONCILE-INPUT-VALUE.
+           MOVE WS-DETAIL-LINES-WRITTEN TO WS-RECONCILE-DETAIL-VALUE.
+           MOVE WS-REJECT-COUNT TO WS-RECONCILE-REJECT-VALUE.
+
+           IF WS-INPUT-RECORD-COUNT =
+                 WS-DETAIL-LINES-WRITTEN + WS-REJECT-COUNT
+              MOVE "BALANCED" TO WS-RECONCILE-STATUS-VALUE
+           ELSE
+              MOVE "OUT OF BALANCE" TO WS-RECONCILE-STATUS-VALUE
+           END-IF.
+
+           WRITE OUTPUT-LINE FROM WS-RECONCILE-INPUT-DETAIL
+              AFTER ADVANCING 2 LINES.
+           WRITE OUTPUT-LINE FROM WS-RECONCILE-DETAIL-DETAIL
+              AFTER ADVANCING 2 LINES.
+           WRITE OUTPUT-LINE FROM WS-RECONCILE-REJECT-DETAIL
+              AFTER ADVANCING 2 LINES.
+           WRITE OUTPUT-LINE FROM WS-RECONCILE-STATUS-DETAIL
+              AFTER ADVANCING 2 LINES.
+
+       190-RESET-CHECKPOINT.
+           MOVE 0 TO CKPT-RECORD-COUNT.
+           MOVE 0 TO CKPT-TOTAL-EARNED.
+           MOVE 0 TO CKPT-TOTAL-PAID.
+           MOVE 0 TO CKPT-TOTAL-BONUS.
+           MOVE 0 TO CKPT-TOTAL-NO-BONUS.
+           MOVE 0 TO CKPT-TOTAL-SALESPERSONS.
+           MOVE 0 TO CKPT-BONUS-MORE-MAX.
+           MOVE 0 TO CKPT-BONUS-LESS-MAX.
+           MOVE 0 TO CKPT-TOTAL-CAL-EQUAL.
+           MOVE 0 TO CKPT-DETAIL-LINES-WRITTEN.
+           MOVE 0 TO CKPT-REJECT-COUNT.
+           MOVE 0 TO CKPT-REGION-OVERFLOW.
+           MOVE 0 TO CKPT-YTD-EARNED.
+           MOVE 0 TO CKPT-YTD-PAID.
+           MOVE 0 TO CKPT-PAGE-COUNT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        200-WRITES.
 
+           MOVE MAX-SALES-THRESHOLD TO WS-THRESHOLD-DISPLAY.
+           MOVE SPACES TO WS-BONUS-PERCENT-TEXT.
+           STRING "PERCENT WITH BONUS     >" DELIMITED BY SIZE
+                  WS-THRESHOLD-DISPLAY DELIMITED BY SIZE
+              INTO WS-BONUS-PERCENT-TEXT.
+           MOVE SPACES TO WS-NO-BONUS-PERCENT-TEXT.
+           STRING "PERCENT WITHOUT BONUS <=" DELIMITED BY SIZE
+                  WS-THRESHOLD-DISPLAY DELIMITED BY SIZE
+              INTO WS-NO-BONUS-PERCENT-TEXT.
+
            WRITE OUTPUT-LINE FROM WS-BONUS-MORE-DETAIL
               AFTER ADVANCING 2 LINES.
            WRITE OUTPUT-LINE FROM WS-BONUS-LESS-DETAIL
@@ -386,4 +1010,4 @@
 
 
       *
-       END PROGRAM A3SCOMM.
\ No newline at end of file
+       END PROGRAM A3SCOMM.
